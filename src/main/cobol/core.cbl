@@ -1,23 +1,578 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CORE_BANK.
-
-       DATA DIVISION.
-       LINKAGE SECTION.
-       01  LS-DATA.
-           05 LS-ORIGEN    PIC 9(18) COMP-5.
-           05 LS-DESTINO   PIC 9(18) COMP-5.
-           05 LS-MONTO     USAGE COMP-2.
-           05 LS-STATUS    PIC X(02).
-
-       PROCEDURE DIVISION USING LS-DATA.
-           DISPLAY "COBOL: Recibida peticion de cuenta " LS-ORIGEN.
-           
-           IF LS-MONTO > 5000.00
-               MOVE "01" TO LS-STATUS
-           ELSE
-               MOVE "00" TO LS-STATUS
-               DISPLAY "COBOL: Transaccion procesada exitosamente."
-           END-IF.
-           
-           GOBACK.
-           
\ No newline at end of file
+000100******************************************************************
+000110*                                                                *
+000120*    PROGRAM:      CORE_BANK                                    *
+000130*                                                                *
+000140*    DESCRIPTION:  REAL-TIME AML (ANTI-MONEY-LAUNDERING)         *
+000150*                  SCREENING ROUTINE.  CALLED FROM THE JAVA      *
+000160*                  TIER FOR EVERY WIRE/TRANSFER, ONE TRANSACTION *
+000170*                  AT A TIME, VIA THE LS-DATA LINKAGE RECORD.    *
+000180*                  RETURNS A REASON CODE IN LS-STATUS.  A BLANK  *
+000190*                  LS-MONEDA ON INPUT IS NORMALIZED TO THE       *
+000200*                  REPORTING CURRENCY ("USD") IN LS-DATA ITSELF  *
+000210*                  BEFORE RETURN - THE ONLY FIELD OTHER THAN     *
+000220*                  LS-STATUS THIS ROUTINE EVER WRITES BACK.      *
+000230*                                                                *
+000240*    AUTHOR:       J. D. MORALES - CORE BANKING SYSTEMS          *
+000250*    INSTALLATION: COMPLIANCE / CORE BANKING                     *
+000260*    DATE-WRITTEN: 2024-02-11                                    *
+000270*    DATE-COMPILED:                                              *
+000280*                                                                *
+000290*    MOD-HISTORY.                                                *
+000300*    2024-02-11  JDM  ORIGINAL, FLAT 5000.00 CUTOFF.             *
+000310*    2026-08-09  JDM  PER-ACCOUNT-TYPE THRESHOLD LOOKUP AGAINST  *
+000320*                     AMLPARM, KEYED BY NEW LS-TIPO-CTA FIELD.   *
+000330*    2026-08-09  JDM  WRITE EVERY DECISION TO AML-AUDIT-LOG FOR  *
+000340*                     REGULATORY RECORDKEEPING.                 *
+000350*    2026-08-09  JDM  SAME-DAY CUMULATIVE VELOCITY CHECK PER     *
+000360*                     LS-ORIGEN AGAINST AML-VEL-FILE, REASON     *
+000370*                     CODE "03".                                *
+000380*    2026-08-09  JDM  DESTINATION WATCHLIST SCREENING AGAINST    *
+000390*                     AML-WATCH-FILE, REASON CODE "02".          *
+000400*    2026-08-09  JDM  CONVERT LS-MONTO FROM LS-MONEDA TO THE     *
+000410*                     REPORTING CURRENCY AGAINST AML-FXRT-FILE   *
+000420*                     BEFORE THE THRESHOLD COMPARISON.           *
+000430*    2026-08-09  JDM  REJECT A MALFORMED LS-DATA RECORD (ZERO    *
+000440*                     ORIGEN/DESTINO OR A NON-POSITIVE MONTO)    *
+000450*                     BEFORE ANY SCREENING, REASON CODE "04".    *
+000460*    2026-08-09  JDM  AUDIT LOG NOW ALSO RECORDS THE REPORTING-  *
+000470*                     CURRENCY EQUIVALENT (AUDT-MONTO-RPT) SO A  *
+000480*                     COMPLIANCE REPORT SUMMING ACROSS RECORDS   *
+000490*                     DOES NOT MIX CURRENCIES IN ONE TOTAL.      *
+000500*    2026-08-09  JDM  DROPPED WK-PARM-NOT-FOUND, WK-WATCH-NOT-   *
+000510*                     FOUND, WK-FXRT-NOT-FOUND AND WK-VEL-NOT-   *
+000520*                     FOUND - NONE WERE EVER TESTED, SINCE EACH  *
+000530*                     LOOKUP TREATS ANY NON-OK STATUS THE SAME   *
+000540*                     WAY REGARDLESS OF THE REASON.              *
+000550*    2026-08-09  JDM  AML-WATCH-FILE, AML-FXRT-FILE AND AML-PARM-*
+000560*                     FILE ARE NOW OPENED ONCE PER RUN UNIT      *
+000570*                     INSTEAD OF ONCE PER CALL - ALL THREE ARE   *
+000580*                     READ-ONLY LOOKUPS, SO THERE IS NO BUFFERED-*
+000590*                     WRITE RISK TO LEAVING THEM OPEN.  EACH NOW *
+000600*                     DISPLAYS A WARNING ON OPEN FAILURE, LIKE   *
+000610*                     7000-CHECK-VELOCITY ALREADY DID, SO SANC-  *
+000620*                     TIONS/THRESHOLD SCREENING GOING DARK IS NOT*
+000630*                     SILENT.  AML-AUDIT-LOG AND AML-VEL-FILE    *
+000640*                     KEEP THEIR OPEN-THEN-CLOSE PER CALL, SINCE *
+000650*                     A RESTART CHECKPOINT IS ONLY TRUSTWORTHY IF*
+000660*                     EVERY WRITE FOR THE TRANSACTION IT COVERS  *
+000670*                     IS ALREADY FLUSHED TO DISK.                *
+000680*    2026-08-09  JDM  AML-VEL-FILE NOW OPENED LOCK MODE AUTOMATIC*
+000690*                     SO THE READ IN 7000-CHECK-VELOCITY HOLDS AN*
+000700*                     EXCLUSIVE LOCK ON THE ORIGIN'S RECORD UNTIL*
+000710*                     THE REWRITE/WRITE THAT FOLLOWS IT - TWO    *
+000720*                     CONCURRENT CALLS FOR THE SAME LS-ORIGEN CAN*
+000730*                     NO LONGER READ THE SAME VEL-TOTAL AND HAVE *
+000740*                     THE SECOND REWRITE CLOBBER THE FIRST'S     *
+000750*                     CONTRIBUTION.                              *
+000760*    2026-08-09  JDM  REMOVED 9999-EXIT - DECLARED BUT NEVER     *
+000770*                     PERFORMED OR FALLEN INTO.                  *
+000780*    2026-08-09  JDM  AML-PARM-FILE, AML-WATCH-FILE AND AML-FXRT-*
+000790*                     FILE EACH NOW REMEMBER "TRIED AND FAILED"  *
+000800*                     SEPARATELY FROM "OPENED", SO A FILE THAT   *
+000810*                     NEVER COMES AVAILABLE IS NOT RE-OPENED OR  *
+000820*                     RE-WARNED ON EVERY ONE OF A WHOLE DAY'S    *
+000830*                     TRANSACTIONS.                              *
+000840*    2026-08-09  JDM  DOCUMENTED THAT A BLANK LS-MONEDA IS       *
+000850*                     NORMALIZED BACK INTO THE CALLER'S LS-DATA  *
+000860*                     RECORD - THIS WAS ALREADY THE BEHAVIOR,    *
+000870*                     JUST NOT STATED AS PART OF THE CONTRACT.   *
+000880******************************************************************
+000890 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID. CORE_BANK.
+000910*
+000920 ENVIRONMENT DIVISION.
+000930 INPUT-OUTPUT SECTION.
+000940 FILE-CONTROL.
+000950*
+000960*    AML THRESHOLD PARAMETER FILE - ONE RECORD PER ACCOUNT TYPE,
+000970*    MAINTAINED BY COMPLIANCE.  KEYED BY TIPO-CTA.
+000980*
+000990     SELECT AML-PARM-FILE ASSIGN TO "AMLPARM"
+001000         ORGANIZATION IS INDEXED
+001010         ACCESS MODE IS RANDOM
+001020         RECORD KEY IS PARM-TIPO-CTA
+001030         FILE STATUS IS WK-PARM-STATUS.
+001040*
+001050*    AML AUDIT LOG - APPENDED TO ON EVERY CALL WITH THE RESULT
+001060*    OF THE SCREENING DECISION.  SEE 8000-WRITE-AUDIT-LOG.
+001070*
+001080     SELECT AML-AUDIT-LOG ASSIGN TO "AUDITLOG"
+001090         ORGANIZATION IS SEQUENTIAL
+001100         FILE STATUS IS WK-AUDIT-STATUS.
+001110*
+001120*    AML DAILY VELOCITY FILE - RUNNING SAME-DAY TOTAL PER ORIGEN.
+001130*    SEE 7000-CHECK-VELOCITY.  LOCK MODE IS AUTOMATIC SO THE READ
+001140*    THERE HOLDS THE ORIGIN'S RECORD LOCKED UNTIL THE REWRITE/
+001150*    WRITE THAT FOLLOWS IT, SINCE TWO CONCURRENT CALLS FOR THE
+001160*    SAME ORIGIN MUST NOT BE ABLE TO READ THE SAME VEL-TOTAL.
+001170*
+001180     SELECT AML-VEL-FILE ASSIGN TO "AMLVEL"
+001190         ORGANIZATION IS INDEXED
+001200         ACCESS MODE IS RANDOM
+001210         RECORD KEY IS VEL-KEY
+001220         LOCK MODE IS AUTOMATIC
+001230         FILE STATUS IS WK-VEL-STATUS.
+001240*
+001250*    AML DESTINATION WATCHLIST - SEE 3000-SCREEN-WATCHLIST.
+001260*
+001270     SELECT AML-WATCH-FILE ASSIGN TO "AMLWATCH"
+001280         ORGANIZATION IS INDEXED
+001290         ACCESS MODE IS RANDOM
+001300         RECORD KEY IS WATCH-DESTINO
+001310         FILE STATUS IS WK-WATCH-STATUS.
+001320*
+001330*    AML DAILY FX RATE FILE - SEE 4000-CONVERT-CURRENCY.
+001340*
+001350     SELECT AML-FXRT-FILE ASSIGN TO "AMLFXRT"
+001360         ORGANIZATION IS INDEXED
+001370         ACCESS MODE IS RANDOM
+001380         RECORD KEY IS FXRT-MONEDA
+001390         FILE STATUS IS WK-FXRT-STATUS.
+001400*
+001410 DATA DIVISION.
+001420 FILE SECTION.
+001430 FD  AML-PARM-FILE.
+001440     COPY AMLPARM.
+001450*
+001460 FD  AML-AUDIT-LOG.
+001470     COPY AMLAUDT.
+001480*
+001490 FD  AML-VEL-FILE.
+001500     COPY AMLVEL.
+001510*
+001520 FD  AML-WATCH-FILE.
+001530     COPY AMLWATCH.
+001540*
+001550 FD  AML-FXRT-FILE.
+001560     COPY AMLFXRT.
+001570*
+001580 WORKING-STORAGE SECTION.
+001590*
+001600******************************************************************
+001610*    SWITCHES AND WORK FIELDS                                   *
+001620******************************************************************
+001630 77  WK-PARM-STATUS              PIC X(02)  VALUE "00".
+001640     88  WK-PARM-OK                      VALUE "00".
+001650*
+001660*    SET ONCE AML-PARM-FILE HAS BEEN SUCCESSFULLY OPENED, SO
+001670*    5000-GET-THRESHOLD ONLY OPENS IT ON THE FIRST CALL OF THE
+001680*    RUN UNIT INSTEAD OF ON EVERY CALL.  WK-PARM-UNAVAIL IS SET
+001690*    INSTEAD WHEN THE OPEN FAILS, SO A FILE THAT NEVER COMES
+001700*    AVAILABLE IS NOT RETRIED - AND ITS WARNING NOT RE-DISPLAYED -
+001710*    ON EVERY ONE OF A WHOLE DAY'S TRANSACTIONS.
+001720*
+001730 77  WK-PARM-OPEN-SW             PIC X(01)  VALUE "N".
+001740     88  WK-PARM-OPENED                  VALUE "Y".
+001750     88  WK-PARM-UNAVAIL                 VALUE "U".
+001760 77  WK-THRESHOLD                USAGE COMP-2 VALUE 5000.00.
+001770*
+001780******************************************************************
+001790*    DEFAULT THRESHOLDS - USED WHEN THE PARAMETER FILE CANNOT    *
+001800*    BE OPENED OR HAS NO RECORD FOR THE ACCOUNT TYPE ON THE      *
+001810*    CALL, SO A MISSING FILE DOES NOT OPEN A SCREENING GAP.      *
+001820******************************************************************
+001830 77  WK-DEFAULT-PERSONAL         USAGE COMP-2 VALUE 5000.00.
+001840 77  WK-DEFAULT-EMPRESARIAL      USAGE COMP-2 VALUE 10000.00.
+001850*
+001860 77  WK-AUDIT-STATUS             PIC X(02)  VALUE "00".
+001870     88  WK-AUDIT-OK                     VALUE "00".
+001880     88  WK-AUDIT-NOT-FOUND              VALUE "35".
+001890*
+001900 77  WK-VEL-STATUS               PIC X(02)  VALUE "00".
+001910     88  WK-VEL-OK                       VALUE "00".
+001920     88  WK-VEL-FILE-NOT-FOUND           VALUE "35".
+001930*
+001940 77  WK-TODAY-FECHA              PIC 9(08)  VALUE 0.
+001950*
+001960 77  WK-WATCH-STATUS             PIC X(02)  VALUE "00".
+001970     88  WK-WATCH-OK                     VALUE "00".
+001980*
+001990*    SET ONCE AML-WATCH-FILE HAS BEEN SUCCESSFULLY OPENED, SO
+002000*    3000-SCREEN-WATCHLIST ONLY OPENS IT ON THE FIRST CALL.
+002010*    WK-WATCH-UNAVAIL IS SET INSTEAD WHEN THE OPEN FAILS, SO A
+002020*    FILE THAT NEVER COMES AVAILABLE IS NOT RETRIED OR RE-WARNED
+002030*    ON EVERY TRANSACTION.
+002040*
+002050 77  WK-WATCH-OPEN-SW            PIC X(01)  VALUE "N".
+002060     88  WK-WATCH-OPENED                 VALUE "Y".
+002070     88  WK-WATCH-UNAVAIL                VALUE "U".
+002080*
+002090 77  WK-FXRT-STATUS              PIC X(02)  VALUE "00".
+002100     88  WK-FXRT-OK                      VALUE "00".
+002110*
+002120*    SET ONCE AML-FXRT-FILE HAS BEEN SUCCESSFULLY OPENED, SO
+002130*    4000-CONVERT-CURRENCY ONLY OPENS IT ON THE FIRST CALL.
+002140*    WK-FXRT-UNAVAIL IS SET INSTEAD WHEN THE OPEN FAILS, SO A
+002150*    FILE THAT NEVER COMES AVAILABLE IS NOT RETRIED OR RE-WARNED
+002160*    ON EVERY TRANSACTION.
+002170*
+002180 77  WK-FXRT-OPEN-SW             PIC X(01)  VALUE "N".
+002190     88  WK-FXRT-OPENED                  VALUE "Y".
+002200     88  WK-FXRT-UNAVAIL                 VALUE "U".
+002210*    REPORTING CURRENCY - THE CURRENCY THE THRESHOLD FIGURES AND
+002220*    THE VELOCITY RUNNING TOTAL ARE EXPRESSED IN.  AN INCOMING
+002230*    TRANSACTION IN ANY OTHER CURRENCY IS CONVERTED TO THIS ONE
+002240*    BEFORE ANY AMOUNT COMPARISON IS MADE.
+002250*
+002260 77  WK-REPORT-MONEDA            PIC X(03)  VALUE "USD".
+002270 77  WK-MONTO-RPT                USAGE COMP-2 VALUE 0.
+002280*
+002290 LINKAGE SECTION.
+002300     COPY AMLTRAN
+002310         REPLACING ==TRAN-RECORD==       BY ==LS-DATA==
+002320                   ==TRAN-ORIGEN==       BY ==LS-ORIGEN==
+002330                   ==TRAN-DESTINO==      BY ==LS-DESTINO==
+002340                   ==TRAN-MONTO==        BY ==LS-MONTO==
+002350                   ==TRAN-STATUS-CLEAR==
+002360                       BY ==LS-STATUS-CLEAR==
+002370                   ==TRAN-STATUS-AMOUNT==
+002380                       BY ==LS-STATUS-AMOUNT==
+002390                   ==TRAN-STATUS-WATCHLIST==
+002400                       BY ==LS-STATUS-WATCHLIST==
+002410                   ==TRAN-STATUS-VELOCITY==
+002420                       BY ==LS-STATUS-VELOCITY==
+002430                   ==TRAN-STATUS-INVALID==
+002440                       BY ==LS-STATUS-INVALID==
+002450                   ==TRAN-STATUS==       BY ==LS-STATUS==
+002460                   ==TRAN-TIPO-PERSONAL==
+002470                       BY ==LS-TIPO-PERSONAL==
+002480                   ==TRAN-TIPO-EMPRESARIAL==
+002490                       BY ==LS-TIPO-EMPRESARIAL==
+002500                   ==TRAN-TIPO-CTA==     BY ==LS-TIPO-CTA==
+002510                   ==TRAN-MONEDA==       BY ==LS-MONEDA==.
+002520*
+002530******************************************************************
+002540*                                                                *
+002550*    0000-MAINLINE                                               *
+002560*                                                                *
+002570******************************************************************
+002580 PROCEDURE DIVISION USING LS-DATA.
+002590*
+002600 0000-MAINLINE.
+002610*
+002620     DISPLAY "COBOL: Recibida peticion de cuenta " LS-ORIGEN.
+002630*
+002640     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002650*
+002660     PERFORM 2000-VALIDATE-INPUT THRU 2000-EXIT.
+002670*
+002680     IF LS-STATUS-CLEAR
+002690         PERFORM 3000-SCREEN-WATCHLIST THRU 3000-EXIT
+002700         PERFORM 4000-CONVERT-CURRENCY THRU 4000-EXIT
+002710         PERFORM 5000-GET-THRESHOLD THRU 5000-EXIT
+002720         IF LS-STATUS-CLEAR
+002730             PERFORM 6000-CHECK-AMOUNT THRU 6000-EXIT
+002740         END-IF
+002750         PERFORM 7000-CHECK-VELOCITY THRU 7000-EXIT
+002760     END-IF.
+002770*
+002780     PERFORM 7500-FINALIZE-STATUS THRU 7500-EXIT.
+002790*
+002800     PERFORM 8000-WRITE-AUDIT-LOG THRU 8000-EXIT.
+002810*
+002820     GOBACK.
+002830*
+002840******************************************************************
+002850*    1000-INITIALIZE                                             *
+002860*                                                                *
+002870*    COMMON WORK FIELDS USED BY MORE THAN ONE PARAGRAPH BELOW.   *
+002880******************************************************************
+002890 1000-INITIALIZE.
+002900*
+002910     ACCEPT WK-TODAY-FECHA FROM DATE YYYYMMDD.
+002920     SET LS-STATUS-CLEAR TO TRUE.
+002930     MOVE LS-MONTO TO WK-MONTO-RPT.
+002940*
+002950 1000-EXIT.
+002960     EXIT.
+002970*
+002980******************************************************************
+002990*                                                                *
+003000*    2000-VALIDATE-INPUT                                         *
+003010*                                                                *
+003020*    REJECTS A MALFORMED LS-DATA RECORD BEFORE ANY SCREENING     *
+003030*    IS ATTEMPTED - A ZERO LS-ORIGEN OR LS-DESTINO, OR A MONTO   *
+003040*    THAT IS NOT GREATER THAN ZERO, CANNOT BE A GENUINE WIRE AND *
+003050*    IS NOT SAFE TO LOOK UP OR ACCUMULATE AGAINST ANY OF THE     *
+003060*    FILES BELOW.  REASON CODE "04" IS RETURNED AND NO FURTHER   *
+003070*    SCREENING RUNS FOR THIS TRANSACTION.                        *
+003080******************************************************************
+003090 2000-VALIDATE-INPUT.
+003100*
+003110     IF LS-ORIGEN = 0 OR LS-DESTINO = 0 OR LS-MONTO NOT > 0
+003120         SET LS-STATUS-INVALID TO TRUE
+003130         DISPLAY "COBOL: AVISO - LS-DATA MAL FORMADA, CUENTA "
+003140                 "ORIGEN " LS-ORIGEN " DESTINO " LS-DESTINO
+003150     END-IF.
+003160*
+003170 2000-EXIT.
+003180     EXIT.
+003190*
+003200******************************************************************
+003210*                                                                *
+003220*    3000-SCREEN-WATCHLIST                                       *
+003230*                                                                *
+003240*    LOOKS UP LS-DESTINO IN THE AML-WATCH-FILE SANCTIONS/        *
+003250*    WATCHLIST FILE AHEAD OF THE AMOUNT CHECK.  A HIT SETS A     *
+003260*    DISTINCT REASON CODE SO THE DESTINATION ITSELF IS ON        *
+003270*    RECORD AS THE PROBLEM, NOT THE AMOUNT TRANSFERRED.          *
+003280******************************************************************
+003290 3000-SCREEN-WATCHLIST.
+003300*
+003310     IF WK-WATCH-UNAVAIL
+003320         GO TO 3000-EXIT
+003330     END-IF.
+003340*
+003350     IF NOT WK-WATCH-OPENED
+003360         OPEN INPUT AML-WATCH-FILE
+003370         IF NOT WK-WATCH-OK
+003380             DISPLAY "COBOL: AVISO - NO SE PUDO ABRIR AMLWATCH, "
+003390                 "STATUS = " WK-WATCH-STATUS
+003400             SET WK-WATCH-UNAVAIL TO TRUE
+003410             GO TO 3000-EXIT
+003420         END-IF
+003430         SET WK-WATCH-OPENED TO TRUE
+003440     END-IF.
+003450*
+003460     MOVE LS-DESTINO TO WATCH-DESTINO.
+003470     READ AML-WATCH-FILE.
+003480     IF WK-WATCH-OK
+003490         SET LS-STATUS-WATCHLIST TO TRUE
+003500     END-IF.
+003510*
+003520 3000-EXIT.
+003530     EXIT.
+003540*
+003550******************************************************************
+003560*                                                                *
+003570*    4000-CONVERT-CURRENCY                                       *
+003580*                                                                *
+003590*    CONVERTS LS-MONTO FROM LS-MONEDA TO THE REPORTING CURRENCY  *
+003600*    (WK-REPORT-MONEDA) BEFORE ANY THRESHOLD OR VELOCITY AMOUNT  *
+003610*    COMPARISON IS MADE, SO A WIRE SENT IN A FOREIGN CURRENCY IS *
+003620*    SCREENED ON THE SAME BASIS AS ONE SENT IN DOLLARS.  A BLANK *
+003630*    LS-MONEDA IS TREATED AS THE REPORTING CURRENCY, AND A RATE  *
+003640*    FILE THAT CANNOT BE OPENED OR HAS NO RECORD FOR LS-MONEDA   *
+003650*    FALLS BACK TO TREATING THE AMOUNT AS ALREADY CONVERTED,     *
+003660*    SO A MISSING RATE DOES NOT OPEN A SCREENING GAP.  NOTE THAT *
+003670*    THE BLANK-TO-REPORTING-CURRENCY NORMALIZATION IS WRITTEN    *
+003680*    BACK INTO THE CALLER'S LS-MONEDA, NOT JUST A LOCAL COPY.    *
+003690******************************************************************
+003700 4000-CONVERT-CURRENCY.
+003710*
+003720     IF LS-MONEDA = SPACES
+003730         MOVE WK-REPORT-MONEDA TO LS-MONEDA
+003740     END-IF.
+003750*
+003760     IF LS-MONEDA = WK-REPORT-MONEDA
+003770         MOVE LS-MONTO TO WK-MONTO-RPT
+003780         GO TO 4000-EXIT
+003790     END-IF.
+003800*
+003810     IF WK-FXRT-UNAVAIL
+003820         MOVE LS-MONTO TO WK-MONTO-RPT
+003830         GO TO 4000-EXIT
+003840     END-IF.
+003850*
+003860     IF NOT WK-FXRT-OPENED
+003870         OPEN INPUT AML-FXRT-FILE
+003880         IF NOT WK-FXRT-OK
+003890             DISPLAY "COBOL: AVISO - NO SE PUDO ABRIR AMLFXRT, "
+003900                 "STATUS = " WK-FXRT-STATUS
+003910             SET WK-FXRT-UNAVAIL TO TRUE
+003920             MOVE LS-MONTO TO WK-MONTO-RPT
+003930             GO TO 4000-EXIT
+003940         END-IF
+003950         SET WK-FXRT-OPENED TO TRUE
+003960     END-IF.
+003970*
+003980     MOVE LS-MONEDA TO FXRT-MONEDA.
+003990     READ AML-FXRT-FILE.
+004000     IF WK-FXRT-OK
+004010         COMPUTE WK-MONTO-RPT = LS-MONTO * FXRT-RATE
+004020     ELSE
+004030         MOVE LS-MONTO TO WK-MONTO-RPT
+004040     END-IF.
+004050*
+004060 4000-EXIT.
+004070     EXIT.
+004080*
+004090******************************************************************
+004100*                                                                *
+004110*    5000-GET-THRESHOLD                                          *
+004120*                                                                *
+004130*    LOOKS UP THE AML SCREENING THRESHOLD FOR LS-TIPO-CTA IN     *
+004140*    THE AMLPARM PARAMETER FILE.  FALLS BACK TO THE IN-PROGRAM   *
+004150*    DEFAULTS WHEN THE FILE OR THE RECORD IS NOT AVAILABLE.      *
+004160*                                                                *
+004170******************************************************************
+004180 5000-GET-THRESHOLD.
+004190*
+004200     IF WK-PARM-UNAVAIL
+004210         PERFORM 5100-DEFAULT-THRESHOLD THRU 5100-EXIT
+004220         GO TO 5000-EXIT
+004230     END-IF.
+004240*
+004250     IF NOT WK-PARM-OPENED
+004260         OPEN INPUT AML-PARM-FILE
+004270         IF NOT WK-PARM-OK
+004280             DISPLAY "COBOL: AVISO - NO SE PUDO ABRIR AMLPARM, "
+004290                 "STATUS = " WK-PARM-STATUS
+004300             SET WK-PARM-UNAVAIL TO TRUE
+004310             PERFORM 5100-DEFAULT-THRESHOLD THRU 5100-EXIT
+004320             GO TO 5000-EXIT
+004330         END-IF
+004340         SET WK-PARM-OPENED TO TRUE
+004350     END-IF.
+004360*
+004370     MOVE LS-TIPO-CTA TO PARM-TIPO-CTA.
+004380     READ AML-PARM-FILE.
+004390     IF WK-PARM-OK
+004400         MOVE PARM-THRESHOLD TO WK-THRESHOLD
+004410     ELSE
+004420         PERFORM 5100-DEFAULT-THRESHOLD THRU 5100-EXIT
+004430     END-IF.
+004440*
+004450 5000-EXIT.
+004460     EXIT.
+004470*
+004480******************************************************************
+004490*    5100-DEFAULT-THRESHOLD                                      *
+004500******************************************************************
+004510 5100-DEFAULT-THRESHOLD.
+004520*
+004530     IF LS-TIPO-EMPRESARIAL
+004540         MOVE WK-DEFAULT-EMPRESARIAL TO WK-THRESHOLD
+004550     ELSE
+004560         MOVE WK-DEFAULT-PERSONAL TO WK-THRESHOLD
+004570     END-IF.
+004580*
+004590 5100-EXIT.
+004600     EXIT.
+004610*
+004620******************************************************************
+004630*                                                                *
+004640*    6000-CHECK-AMOUNT                                           *
+004650*                                                                *
+004660*    COMPARES THE REPORTING-CURRENCY EQUIVALENT OF LS-MONTO      *
+004670*    (WK-MONTO-RPT, SET BY 4000-CONVERT-CURRENCY) AGAINST THE    *
+004680*    THRESHOLD RESOLVED ABOVE AND SETS THE LS-STATUS REASON CODE.*
+004690*                                                                *
+004700******************************************************************
+004710 6000-CHECK-AMOUNT.
+004720*
+004730     IF WK-MONTO-RPT > WK-THRESHOLD
+004740         SET LS-STATUS-AMOUNT TO TRUE
+004750     ELSE
+004760         SET LS-STATUS-CLEAR TO TRUE
+004770     END-IF.
+004780*
+004790 6000-EXIT.
+004800     EXIT.
+004810*
+004820******************************************************************
+004830*                                                                *
+004840*    7000-CHECK-VELOCITY                                         *
+004850*                                                                *
+004860*    ADDS THIS TRANSACTION TO LS-ORIGEN'S RUNNING TOTAL FOR      *
+004870*    TODAY IN AML-VEL-FILE AND FLAGS REASON CODE "03" WHEN THE   *
+004880*    CUMULATIVE TOTAL CROSSES THE THRESHOLD, EVEN IF NO SINGLE   *
+004890*    TRANSFER DID.  THE TOTAL IS KEPT EVEN WHEN 6000-CHECK-AMOUNT*
+004900*    ALREADY FLAGGED THIS TRANSACTION, SO A SINGLE OVER-LIMIT    *
+004910*    WIRE DOES NOT MASK STRUCTURING THAT FOLLOWS IT LATER TODAY. *
+004920*    THE REASON CODE ITSELF IS ONLY RAISED WHEN THE TRANSACTION  *
+004930*    IS NOT ALREADY FLAGGED BY THE AMOUNT CHECK ABOVE.           *
+004940******************************************************************
+004950 7000-CHECK-VELOCITY.
+004960*
+004970     MOVE LS-ORIGEN     TO VEL-ORIGEN.
+004980     MOVE WK-TODAY-FECHA TO VEL-FECHA.
+004990*
+005000     OPEN I-O AML-VEL-FILE.
+005010     IF WK-VEL-FILE-NOT-FOUND
+005020         OPEN OUTPUT AML-VEL-FILE
+005030         CLOSE AML-VEL-FILE
+005040         OPEN I-O AML-VEL-FILE
+005050     END-IF.
+005060*
+005070     IF NOT WK-VEL-OK
+005080         DISPLAY "COBOL: AVISO - NO SE PUDO ABRIR AMLVEL, "
+005090                 "STATUS = " WK-VEL-STATUS
+005100         GO TO 7000-EXIT
+005110     END-IF.
+005120*
+005130     READ AML-VEL-FILE.
+005140     IF WK-VEL-OK
+005150         ADD WK-MONTO-RPT TO VEL-TOTAL
+005160         REWRITE VEL-RECORD
+005170     ELSE
+005180         MOVE WK-MONTO-RPT TO VEL-TOTAL
+005190         WRITE VEL-RECORD
+005200     END-IF.
+005210*
+005220     IF VEL-TOTAL > WK-THRESHOLD
+005230         IF LS-STATUS-CLEAR
+005240             SET LS-STATUS-VELOCITY TO TRUE
+005250         END-IF
+005260     END-IF.
+005270*
+005280     CLOSE AML-VEL-FILE.
+005290*
+005300 7000-EXIT.
+005310     EXIT.
+005320*
+005330******************************************************************
+005340*                                                                *
+005350*    7500-FINALIZE-STATUS                                        *
+005360*                                                                *
+005370*    ISSUES THE "PROCESADA EXITOSAMENTE" MESSAGE ONLY WHEN THE   *
+005380*    TRANSACTION IS STILL CLEAR AFTER EVERY CHECK ABOVE HAS HAD  *
+005390*    A CHANCE TO FLAG IT.                                        *
+005400******************************************************************
+005410 7500-FINALIZE-STATUS.
+005420*
+005430     IF LS-STATUS-CLEAR
+005440         DISPLAY "COBOL: Transaccion procesada exitosamente."
+005450     END-IF.
+005460*
+005470 7500-EXIT.
+005480     EXIT.
+005490*
+005500******************************************************************
+005510*                                                                *
+005520*    8000-WRITE-AUDIT-LOG                                        *
+005530*                                                                *
+005540*    APPENDS A RECORD OF THIS SCREENING DECISION TO THE AML      *
+005550*    AUDIT LOG.  THE LOG IS OPENED EXTEND TO ADD TO WHAT IS      *
+005560*    ALREADY THERE FOR THE DAY; IF IT DOES NOT EXIST YET IT IS   *
+005570*    CREATED WITH OPEN OUTPUT SO THE FIRST CALL OF THE DAY DOES  *
+005580*    NOT FAIL FOR WANT OF A PRE-ALLOCATED FILE.                  *
+005590******************************************************************
+005600 8000-WRITE-AUDIT-LOG.
+005610*
+005620     OPEN EXTEND AML-AUDIT-LOG.
+005630     IF WK-AUDIT-NOT-FOUND
+005640         OPEN OUTPUT AML-AUDIT-LOG
+005650     END-IF.
+005660*
+005670     IF NOT WK-AUDIT-OK
+005680         DISPLAY "COBOL: AVISO - NO SE PUDO ABRIR AUDITLOG, "
+005690                 "STATUS = " WK-AUDIT-STATUS
+005700         GO TO 8000-EXIT
+005710     END-IF.
+005720*
+005730     ACCEPT AUDT-DATE FROM DATE YYYYMMDD.
+005740     ACCEPT AUDT-TIME FROM TIME.
+005750     MOVE LS-ORIGEN  TO AUDT-ORIGEN.
+005760     MOVE LS-DESTINO TO AUDT-DESTINO.
+005770     MOVE LS-MONTO   TO AUDT-MONTO.
+005780     MOVE WK-MONTO-RPT TO AUDT-MONTO-RPT.
+005790     MOVE LS-STATUS  TO AUDT-STATUS.
+005800     MOVE LS-MONEDA  TO AUDT-MONEDA.
+005810*
+005820     WRITE AUDT-RECORD.
+005830*
+005840     CLOSE AML-AUDIT-LOG.
+005850*
+005860 8000-EXIT.
+005870     EXIT.
