@@ -0,0 +1,514 @@
+000100******************************************************************
+000110*                                                                *
+000120*    PROGRAM:      AML_RPT                                       *
+000130*                                                                *
+000140*    DESCRIPTION:  DAILY AML COMPLIANCE EXCEPTION REPORT.        *
+000150*                  READS THE AML-AUDIT-LOG WRITTEN BY CORE_BANK  *
+000160*                  FOR EVERY SCREENING DECISION (REAL-TIME AND   *
+000170*                  BATCH, SINCE AML_SWEEP CALLS CORE_BANK TOO)   *
+000180*                  AND SUMMARIZES THE DAY FOR COMPLIANCE:        *
+000190*                  A COUNT PER REASON CODE, THE TOTAL DOLLAR     *
+000200*                  AMOUNT FLAGGED, AND THE ORIGIN ACCOUNTS WITH  *
+000210*                  THE MOST FLAGGED VOLUME.                     *
+000220*                                                                *
+000230*    AUTHOR:       J. D. MORALES - CORE BANKING SYSTEMS          *
+000240*    INSTALLATION: COMPLIANCE / CORE BANKING                     *
+000250*    DATE-WRITTEN: 2026-08-09                                    *
+000260*    DATE-COMPILED:                                              *
+000270*                                                                *
+000280*    MOD-HISTORY.                                                *
+000290*    2026-08-09  JDM  ORIGINAL.                                  *
+000300*    2026-08-09  JDM  ADDED REASON CODE "04" (MALFORMED INPUT)   *
+000310*                     ITS OWN COUNT LINE, NOW THAT CORE_BANK     *
+000320*                     CAN RETURN IT - IT HAS NO GENUINE MONTO    *
+000330*                     TO TOTAL, SO IT IS TALLIED BUT EXCLUDED    *
+000340*                     FROM THE FLAGGED-AMOUNT TOTAL AND THE      *
+000350*                     TOP-ORIGIN BREAKOUT, THE SAME WAY A CLEAR  *
+000360*                     RECORD IS.                                 *
+000370*    2026-08-09  JDM  THE FLAGGED-AMOUNT TOTAL AND THE TOP-      *
+000380*                     ORIGIN TABLE NOW ACCUMULATE AUDT-MONTO-RPT *
+000390*                     (THE REPORTING-CURRENCY EQUIVALENT) SO A   *
+000400*                     DAY WITH FLAGGED WIRES IN MORE THAN ONE    *
+000410*                     CURRENCY DOES NOT SUM RAW FIGURES AS IF    *
+000420*                     THEY WERE ALL THE SAME CURRENCY.           *
+000430******************************************************************
+000440 IDENTIFICATION DIVISION.
+000450 PROGRAM-ID. AML_RPT.
+000460*
+000470 ENVIRONMENT DIVISION.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500*
+000510     SELECT AML-AUDIT-LOG ASSIGN TO "AUDITLOG"
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS WK-AUDIT-STATUS.
+000540*
+000550     SELECT AML-RPT-OUT ASSIGN TO "RPTOUT"
+000560         ORGANIZATION IS SEQUENTIAL
+000570         FILE STATUS IS WK-RPT-STATUS.
+000580*
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610*
+000620 FD  AML-AUDIT-LOG.
+000630     COPY AMLAUDT.
+000640*
+000650 FD  AML-RPT-OUT.
+000660 01  RPT-LINE                    PIC X(080).
+000670*
+000680 WORKING-STORAGE SECTION.
+000690*
+000700******************************************************************
+000710*    SWITCHES AND WORK FIELDS                                   *
+000720******************************************************************
+000730 77  WK-AUDIT-STATUS             PIC X(02)  VALUE "00".
+000740     88  WK-AUDIT-OK                     VALUE "00".
+000750*
+000760 77  WK-RPT-STATUS               PIC X(02)  VALUE "00".
+000770     88  WK-RPT-OK                       VALUE "00".
+000780*
+000790 77  WK-EOF-SW                   PIC X(01)  VALUE "N".
+000800     88  WK-EOF                          VALUE "Y".
+000810*
+000820 77  WK-READ-COUNT               PIC 9(09) COMP-5 VALUE 0.
+000830 77  WK-RUN-DATE                 PIC 9(08) VALUE 0.
+000840*
+000850******************************************************************
+000860*    REASON CODE COUNTERS - SAME TABLE AS AMLTRAN/AMLAUDT.       *
+000870******************************************************************
+000880 77  WK-COUNT-CLEAR              PIC 9(09) COMP-5 VALUE 0.
+000890 77  WK-COUNT-AMOUNT             PIC 9(09) COMP-5 VALUE 0.
+000900 77  WK-COUNT-WATCHLIST          PIC 9(09) COMP-5 VALUE 0.
+000910 77  WK-COUNT-VELOCITY           PIC 9(09) COMP-5 VALUE 0.
+000920 77  WK-COUNT-OTHER              PIC 9(09) COMP-5 VALUE 0.
+000930 77  WK-COUNT-INVALID            PIC 9(09) COMP-5 VALUE 0.
+000940*
+000950 77  WK-TOTAL-FLAGGED            PIC S9(13)V99 COMP-3 VALUE 0.
+000960*
+000970******************************************************************
+000980*    TOP-FLAGGED-ORIGIN TABLE.  ONE ENTRY PER DISTINCT FLAGGED   *
+000990*    ORIGIN ACCOUNT SEEN SO FAR, ACCUMULATED AND THEN SORTED     *
+001000*    DESCENDING BY WK-TOP-AMOUNT ONCE THE LOG HAS BEEN READ.     *
+001010*    THE TABLE HOLDS UP TO WK-TOP-MAX DISTINCT ORIGINS; IF A     *
+001020*    DAY'S LOG HAS MORE DISTINCT FLAGGED ORIGINS THAN THAT, THE  *
+001030*    OVERFLOW IS COUNTED IN THE TOTALS ABOVE BUT NOT TRACKED     *
+001040*    INDIVIDUALLY - SEE 4100-ACCUM-TOP-ORIGEN.                   *
+001050******************************************************************
+001060 01  WK-TOP-TABLE.
+001070     05  WK-TOP-ENTRY OCCURS 50 TIMES INDEXED BY WK-TOP-IDX.
+001080         10  WK-TOP-ORIGEN       PIC 9(18)  COMP-5 VALUE 0.
+001090         10  WK-TOP-AMOUNT       PIC S9(13)V99 COMP-3 VALUE 0.
+001100*
+001110 77  WK-TOP-COUNT                PIC 9(04) COMP-5 VALUE 0.
+001120 77  WK-TOP-MAX                  PIC 9(04) COMP-5 VALUE 50.
+001130 77  WK-TOP-OVERFLOW-SW          PIC X(01) VALUE "N".
+001140     88  WK-TOP-OVERFLOW                 VALUE "Y".
+001150*
+001160 77  WK-TOP-FOUND-SW             PIC X(01) VALUE "N".
+001170     88  WK-TOP-FOUND                    VALUE "Y".
+001180*
+001190 77  WK-TOP-PRINT-MAX            PIC 9(02) COMP-5 VALUE 10.
+001200 77  WK-TOP-PRINT-COUNT          PIC 9(02) COMP-5 VALUE 0.
+001210*
+001220******************************************************************
+001230*    SELECTION-SORT WORK FIELDS FOR 6000-SORT-TOP-ORIGENS.       *
+001240******************************************************************
+001250 77  WK-SORT-I                   PIC 9(04) COMP-5 VALUE 0.
+001260 77  WK-SORT-J                   PIC 9(04) COMP-5 VALUE 0.
+001270 77  WK-SORT-BEST-IDX            PIC 9(04) COMP-5 VALUE 0.
+001280 77  WK-SORT-TEMP-ORIGEN         PIC 9(18) COMP-5 VALUE 0.
+001290 77  WK-SORT-TEMP-AMOUNT         PIC S9(13)V99 COMP-3 VALUE 0.
+001300*
+001310******************************************************************
+001320*    EDITED FIELDS FOR REPORT LINES.                             *
+001330******************************************************************
+001340 77  WK-EDIT-COUNT               PIC ZZZ,ZZZ,ZZ9.
+001350 77  WK-EDIT-AMOUNT              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001360 77  WK-EDIT-ORIGEN              PIC Z(17)9.
+001370 77  WK-EDIT-RANK                PIC Z9.
+001380 77  WK-EDIT-TOP-MAX             PIC 99.
+001390*
+001400******************************************************************
+001410*                                                                *
+001420*    0000-MAINLINE                                               *
+001430*                                                                *
+001440******************************************************************
+001450 PROCEDURE DIVISION.
+001460*
+001470 0000-MAINLINE.
+001480*
+001490     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001500*
+001510     PERFORM 2000-READ-AUDIT THRU 2000-EXIT.
+001520*
+001530     PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT
+001540         UNTIL WK-EOF.
+001550*
+001560     PERFORM 6000-SORT-TOP-ORIGENS THRU 6000-EXIT.
+001570*
+001580     PERFORM 7000-WRITE-REPORT THRU 7000-EXIT.
+001590*
+001600     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001610*
+001620     GOBACK.
+001630*
+001640******************************************************************
+001650*    1000-INITIALIZE                                             *
+001660******************************************************************
+001670 1000-INITIALIZE.
+001680*
+001690     ACCEPT WK-RUN-DATE FROM DATE YYYYMMDD.
+001700*
+001710     OPEN INPUT AML-AUDIT-LOG.
+001720     IF NOT WK-AUDIT-OK
+001730         DISPLAY "AML_RPT: NO SE PUDO ABRIR AUDITLOG, STATUS = "
+001740                 WK-AUDIT-STATUS
+001750         GO TO 1000-NO-AUDIT-LOG
+001760     END-IF.
+001770*
+001780     OPEN OUTPUT AML-RPT-OUT.
+001790     IF NOT WK-RPT-OK
+001800         DISPLAY "AML_RPT: NO SE PUDO ABRIR RPTOUT, STATUS = "
+001810                 WK-RPT-STATUS
+001820         STOP RUN
+001830     END-IF.
+001840     GO TO 1000-EXIT.
+001850*
+001860 1000-NO-AUDIT-LOG.
+001870     SET WK-EOF TO TRUE.
+001880     OPEN OUTPUT AML-RPT-OUT.
+001890     IF NOT WK-RPT-OK
+001900         DISPLAY "AML_RPT: NO SE PUDO ABRIR RPTOUT, STATUS = "
+001910                 WK-RPT-STATUS
+001920         STOP RUN
+001930     END-IF.
+001940*
+001950 1000-EXIT.
+001960     EXIT.
+001970*
+001980******************************************************************
+001990*    2000-READ-AUDIT                                             *
+002000******************************************************************
+002010 2000-READ-AUDIT.
+002020*
+002030     IF WK-EOF
+002040         GO TO 2000-EXIT
+002050     END-IF.
+002060     READ AML-AUDIT-LOG
+002070         AT END
+002080             SET WK-EOF TO TRUE
+002090     END-READ.
+002100*
+002110 2000-EXIT.
+002120     EXIT.
+002130*
+002140******************************************************************
+002150*                                                                *
+002160*    3000-PROCESS-RECORD                                         *
+002170*                                                                *
+002180*    TALLIES ONE AUDIT LOG RECORD INTO THE REASON CODE COUNTERS  *
+002190*    AND, FOR ANY RECORD NOT REASON CODE "00" (CLEAR), INTO THE  *
+002200*    FLAGGED-AMOUNT TOTAL AND THE TOP-ORIGIN TABLE.              *
+002210******************************************************************
+002220 3000-PROCESS-RECORD.
+002230*
+002240     ADD 1 TO WK-READ-COUNT.
+002250*
+002260     IF AUDT-STATUS-CLEAR
+002270         ADD 1 TO WK-COUNT-CLEAR
+002280         GO TO 3000-NEXT
+002290     END-IF.
+002300*
+002310     IF AUDT-STATUS-INVALID
+002320         ADD 1 TO WK-COUNT-INVALID
+002330         GO TO 3000-NEXT
+002340     END-IF.
+002350*
+002360     IF AUDT-STATUS-AMOUNT
+002370         ADD 1 TO WK-COUNT-AMOUNT
+002380     ELSE
+002390         IF AUDT-STATUS-WATCHLIST
+002400             ADD 1 TO WK-COUNT-WATCHLIST
+002410         ELSE
+002420             IF AUDT-STATUS-VELOCITY
+002430                 ADD 1 TO WK-COUNT-VELOCITY
+002440             ELSE
+002450                 ADD 1 TO WK-COUNT-OTHER
+002460             END-IF
+002470         END-IF
+002480     END-IF.
+002490*
+002500     ADD AUDT-MONTO-RPT TO WK-TOTAL-FLAGGED.
+002510     PERFORM 4100-ACCUM-TOP-ORIGEN THRU 4100-EXIT.
+002520*
+002530 3000-NEXT.
+002540     PERFORM 2000-READ-AUDIT THRU 2000-EXIT.
+002550*
+002560 3000-EXIT.
+002570     EXIT.
+002580*
+002590******************************************************************
+002600*                                                                *
+002610*    4100-ACCUM-TOP-ORIGEN                                       *
+002620*                                                                *
+002630*    LINEAR SEARCH OF WK-TOP-TABLE FOR AUDT-ORIGEN.  IF FOUND,   *
+002640*    ADDS AUDT-MONTO TO ITS RUNNING TOTAL; IF NOT FOUND AND THE  *
+002650*    TABLE IS NOT YET FULL, ADDS A NEW ENTRY; IF NOT FOUND AND   *
+002660*    THE TABLE IS FULL, SETS WK-TOP-OVERFLOW AND DROPS THE       *
+002670*    AMOUNT FROM THE TOP-ORIGIN BREAKOUT (IT IS STILL INCLUDED   *
+002680*    IN WK-TOTAL-FLAGGED ABOVE).                                 *
+002690******************************************************************
+002700 4100-ACCUM-TOP-ORIGEN.
+002710*
+002720     SET WK-TOP-FOUND-SW TO "N".
+002730     SET WK-TOP-IDX TO 1.
+002740*
+002750     PERFORM 4110-SEARCH-ONE THRU 4110-EXIT
+002760         VARYING WK-TOP-IDX FROM 1 BY 1
+002770         UNTIL WK-TOP-IDX > WK-TOP-COUNT
+002780            OR WK-TOP-FOUND.
+002790*
+002800     IF WK-TOP-FOUND
+002810         GO TO 4100-EXIT
+002820     END-IF.
+002830*
+002840     IF WK-TOP-COUNT >= WK-TOP-MAX
+002850         SET WK-TOP-OVERFLOW TO TRUE
+002860         GO TO 4100-EXIT
+002870     END-IF.
+002880*
+002890     ADD 1 TO WK-TOP-COUNT.
+002900     SET WK-TOP-IDX TO WK-TOP-COUNT.
+002910     MOVE AUDT-ORIGEN TO WK-TOP-ORIGEN (WK-TOP-IDX).
+002920     MOVE AUDT-MONTO-RPT TO WK-TOP-AMOUNT (WK-TOP-IDX).
+002930*
+002940 4100-EXIT.
+002950     EXIT.
+002960*
+002970******************************************************************
+002980*    4110-SEARCH-ONE                                             *
+002990******************************************************************
+003000 4110-SEARCH-ONE.
+003010*
+003020     IF WK-TOP-ORIGEN (WK-TOP-IDX) = AUDT-ORIGEN
+003030         ADD AUDT-MONTO-RPT TO WK-TOP-AMOUNT (WK-TOP-IDX)
+003040         SET WK-TOP-FOUND TO TRUE
+003050     END-IF.
+003060*
+003070 4110-EXIT.
+003080     EXIT.
+003090*
+003100******************************************************************
+003110*                                                                *
+003120*    6000-SORT-TOP-ORIGENS                                       *
+003130*                                                                *
+003140*    SELECTION SORT OF WK-TOP-TABLE, DESCENDING BY WK-TOP-AMOUNT,*
+003150*    SO 7000-WRITE-REPORT CAN PRINT THE HIGHEST-VOLUME FLAGGED   *
+003160*    ORIGIN ACCOUNTS FIRST.  THE TABLE IS SMALL (WK-TOP-MAX      *
+003170*    ENTRIES AT MOST) SO A SELECTION SORT IS ADEQUATE.           *
+003180******************************************************************
+003190 6000-SORT-TOP-ORIGENS.
+003200*
+003210     IF WK-TOP-COUNT < 2
+003220         GO TO 6000-EXIT
+003230     END-IF.
+003240*
+003250     PERFORM 6100-SORT-PASS THRU 6100-EXIT
+003260         VARYING WK-SORT-I FROM 1 BY 1
+003270         UNTIL WK-SORT-I >= WK-TOP-COUNT.
+003280*
+003290 6000-EXIT.
+003300     EXIT.
+003310*
+003320******************************************************************
+003330*    6100-SORT-PASS                                              *
+003340******************************************************************
+003350 6100-SORT-PASS.
+003360*
+003370     MOVE WK-SORT-I TO WK-SORT-BEST-IDX.
+003380*
+003390     PERFORM 6110-FIND-BEST THRU 6110-EXIT
+003400         VARYING WK-SORT-J FROM WK-SORT-I BY 1
+003410         UNTIL WK-SORT-J > WK-TOP-COUNT.
+003420*
+003430     IF WK-SORT-BEST-IDX NOT = WK-SORT-I
+003440         MOVE WK-TOP-ORIGEN (WK-SORT-I)
+003450             TO WK-SORT-TEMP-ORIGEN
+003460         MOVE WK-TOP-AMOUNT (WK-SORT-I)
+003470             TO WK-SORT-TEMP-AMOUNT
+003480         MOVE WK-TOP-ORIGEN (WK-SORT-BEST-IDX)
+003490             TO WK-TOP-ORIGEN (WK-SORT-I)
+003500         MOVE WK-TOP-AMOUNT (WK-SORT-BEST-IDX)
+003510             TO WK-TOP-AMOUNT (WK-SORT-I)
+003520         MOVE WK-SORT-TEMP-ORIGEN
+003530             TO WK-TOP-ORIGEN (WK-SORT-BEST-IDX)
+003540         MOVE WK-SORT-TEMP-AMOUNT
+003550             TO WK-TOP-AMOUNT (WK-SORT-BEST-IDX)
+003560     END-IF.
+003570*
+003580 6100-EXIT.
+003590     EXIT.
+003600*
+003610******************************************************************
+003620*    6110-FIND-BEST                                              *
+003630******************************************************************
+003640 6110-FIND-BEST.
+003650*
+003660     IF WK-TOP-AMOUNT (WK-SORT-J) >
+003670         WK-TOP-AMOUNT (WK-SORT-BEST-IDX)
+003680         MOVE WK-SORT-J TO WK-SORT-BEST-IDX
+003690     END-IF.
+003700*
+003710 6110-EXIT.
+003720     EXIT.
+003730*
+003740******************************************************************
+003750*                                                                *
+003760*    7000-WRITE-REPORT                                           *
+003770*                                                                *
+003780*    WRITES THE SUMMARY REPORT TO AML-RPT-OUT: REASON CODE       *
+003790*    COUNTS, THE TOTAL FLAGGED AMOUNT, AND THE TOP FLAGGED       *
+003800*    ORIGIN ACCOUNTS (UP TO WK-TOP-PRINT-MAX OF THEM).           *
+003810******************************************************************
+003820 7000-WRITE-REPORT.
+003830*
+003840     MOVE SPACES TO RPT-LINE.
+003850     STRING "AML DAILY COMPLIANCE EXCEPTION REPORT - RUN DATE "
+003860             WK-RUN-DATE
+003870         DELIMITED BY SIZE INTO RPT-LINE.
+003880     WRITE RPT-LINE.
+003890*
+003900     MOVE SPACES TO RPT-LINE.
+003910     WRITE RPT-LINE.
+003920*
+003930     MOVE WK-READ-COUNT TO WK-EDIT-COUNT.
+003940     MOVE SPACES TO RPT-LINE.
+003950     STRING "TOTAL AUDIT LOG RECORDS READ . . . . . "
+003960             WK-EDIT-COUNT
+003970         DELIMITED BY SIZE INTO RPT-LINE.
+003980     WRITE RPT-LINE.
+003990*
+004000     MOVE WK-COUNT-CLEAR TO WK-EDIT-COUNT.
+004010     MOVE SPACES TO RPT-LINE.
+004020     STRING "  00 CLEAR . . . . . . . . . . . . . . "
+004030             WK-EDIT-COUNT
+004040         DELIMITED BY SIZE INTO RPT-LINE.
+004050     WRITE RPT-LINE.
+004060*
+004070     MOVE WK-COUNT-AMOUNT TO WK-EDIT-COUNT.
+004080     MOVE SPACES TO RPT-LINE.
+004090     STRING "  01 OVER THRESHOLD. . . . . . . . . . "
+004100             WK-EDIT-COUNT
+004110         DELIMITED BY SIZE INTO RPT-LINE.
+004120     WRITE RPT-LINE.
+004130*
+004140     MOVE WK-COUNT-WATCHLIST TO WK-EDIT-COUNT.
+004150     MOVE SPACES TO RPT-LINE.
+004160     STRING "  02 WATCHLIST HIT . . . . . . . . . . "
+004170             WK-EDIT-COUNT
+004180         DELIMITED BY SIZE INTO RPT-LINE.
+004190     WRITE RPT-LINE.
+004200*
+004210     MOVE WK-COUNT-VELOCITY TO WK-EDIT-COUNT.
+004220     MOVE SPACES TO RPT-LINE.
+004230     STRING "  03 VELOCITY/STRUCTURING. . . . . . . "
+004240             WK-EDIT-COUNT
+004250         DELIMITED BY SIZE INTO RPT-LINE.
+004260     WRITE RPT-LINE.
+004270*
+004280     MOVE WK-COUNT-INVALID TO WK-EDIT-COUNT.
+004290     MOVE SPACES TO RPT-LINE.
+004300     STRING "  04 MALFORMED INPUT . . . . . . . . . "
+004310             WK-EDIT-COUNT
+004320         DELIMITED BY SIZE INTO RPT-LINE.
+004330     WRITE RPT-LINE.
+004340*
+004350     MOVE WK-COUNT-OTHER TO WK-EDIT-COUNT.
+004360     MOVE SPACES TO RPT-LINE.
+004370     STRING "  ** UNRECOGNIZED REASON CODE. . . . . "
+004380             WK-EDIT-COUNT
+004390         DELIMITED BY SIZE INTO RPT-LINE.
+004400     WRITE RPT-LINE.
+004410*
+004420     MOVE SPACES TO RPT-LINE.
+004430     WRITE RPT-LINE.
+004440*
+004450     MOVE WK-TOTAL-FLAGGED TO WK-EDIT-AMOUNT.
+004460     MOVE SPACES TO RPT-LINE.
+004470     STRING "TOTAL DOLLAR AMOUNT FLAGGED. . . . . . "
+004480             WK-EDIT-AMOUNT
+004490         DELIMITED BY SIZE INTO RPT-LINE.
+004500     WRITE RPT-LINE.
+004510*
+004520     IF WK-TOP-OVERFLOW
+004530         MOVE WK-TOP-MAX TO WK-EDIT-TOP-MAX
+004540         MOVE SPACES TO RPT-LINE
+004550         STRING "NOTE - MORE THAN " WK-EDIT-TOP-MAX
+004560             " DISTINCT FLAGGED ORIGIN ACCOUNTS TODAY."
+004570             DELIMITED BY SIZE INTO RPT-LINE
+004580         WRITE RPT-LINE
+004590         MOVE SPACES TO RPT-LINE
+004600         STRING "ONLY THE FIRST " WK-EDIT-TOP-MAX
+004610             " ARE BROKEN OUT BELOW."
+004620             DELIMITED BY SIZE INTO RPT-LINE
+004630         WRITE RPT-LINE
+004640     END-IF.
+004650*
+004660     MOVE SPACES TO RPT-LINE.
+004670     WRITE RPT-LINE.
+004680*
+004690     MOVE SPACES TO RPT-LINE.
+004700     STRING "TOP FLAGGED ORIGIN ACCOUNTS BY DOLLAR VOLUME:"
+004710         DELIMITED BY SIZE INTO RPT-LINE.
+004720     WRITE RPT-LINE.
+004730*
+004740     IF WK-TOP-COUNT = 0
+004750         MOVE SPACES TO RPT-LINE
+004760         STRING "  (NONE - NO FLAGGED TRANSACTIONS TODAY)"
+004770             DELIMITED BY SIZE INTO RPT-LINE
+004780         WRITE RPT-LINE
+004790         GO TO 7000-EXIT
+004800     END-IF.
+004810*
+004820     MOVE 0 TO WK-TOP-PRINT-COUNT.
+004830     PERFORM 7100-WRITE-TOP-LINE THRU 7100-EXIT
+004840         VARYING WK-TOP-IDX FROM 1 BY 1
+004850         UNTIL WK-TOP-IDX > WK-TOP-COUNT
+004860            OR WK-TOP-PRINT-COUNT >= WK-TOP-PRINT-MAX.
+004870*
+004880 7000-EXIT.
+004890     EXIT.
+004900*
+004910******************************************************************
+004920*    7100-WRITE-TOP-LINE                                        *
+004930******************************************************************
+004940 7100-WRITE-TOP-LINE.
+004950*
+004960     ADD 1 TO WK-TOP-PRINT-COUNT.
+004970     MOVE WK-TOP-PRINT-COUNT TO WK-EDIT-RANK.
+004980     MOVE WK-TOP-ORIGEN (WK-TOP-IDX) TO WK-EDIT-ORIGEN.
+004990     MOVE WK-TOP-AMOUNT (WK-TOP-IDX) TO WK-EDIT-AMOUNT.
+005000*
+005010     MOVE SPACES TO RPT-LINE.
+005020     STRING "  " WK-EDIT-RANK ". ACCOUNT " WK-EDIT-ORIGEN
+005030             "  FLAGGED TOTAL " WK-EDIT-AMOUNT
+005040         DELIMITED BY SIZE INTO RPT-LINE.
+005050     WRITE RPT-LINE.
+005060*
+005070 7100-EXIT.
+005080     EXIT.
+005090*
+005100******************************************************************
+005110*    8000-TERMINATE                                              *
+005120******************************************************************
+005130 8000-TERMINATE.
+005140*
+005150     IF WK-AUDIT-OK
+005160         CLOSE AML-AUDIT-LOG
+005170     END-IF.
+005180     CLOSE AML-RPT-OUT.
+005190*
+005200     DISPLAY "AML_RPT: AUDIT RECORDS READ = " WK-READ-COUNT.
+005210*
+005220 8000-EXIT.
+005230     EXIT.
