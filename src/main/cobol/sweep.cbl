@@ -0,0 +1,426 @@
+000100******************************************************************
+000110*                                                                *
+000120*    PROGRAM:      AML_SWEEP                                    *
+000130*                                                                *
+000140*    DESCRIPTION:  END-OF-DAY BATCH AML SWEEP.  READS A DAY'S   *
+000150*                  WORTH OF TRANSACTIONS FROM AML-TRANS-IN,     *
+000160*                  CALLS THE SAME CORE_BANK SCREENING LOGIC     *
+000170*                  USED BY THE REAL-TIME PATH FOR EACH ONE, AND *
+000180*                  WRITES EVERY FLAGGED TRANSACTION TO          *
+000190*                  AML-EXCEPT-OUT SO COMPLIANCE CAN RE-SWEEP A  *
+000200*                  DAY'S ACTIVITY (E.G. AFTER A THRESHOLD        *
+000210*                  CHANGE) WITHOUT WAITING FOR THE NEXT WIRE.   *
+000220*                                                                *
+000230*    AUTHOR:       J. D. MORALES - CORE BANKING SYSTEMS          *
+000240*    INSTALLATION: COMPLIANCE / CORE BANKING                     *
+000250*    DATE-WRITTEN: 2026-08-09                                    *
+000260*    DATE-COMPILED:                                              *
+000270*                                                                *
+000280*    MOD-HISTORY.                                                *
+000290*    2026-08-09  JDM  ORIGINAL.                                  *
+000300*    2026-08-09  JDM  EXCEPTION SELECTION IN 3000-PROCESS-TRANS  *
+000310*                     NOW CATCHES ANY NON-CLEAR REASON CODE, NOT *
+000320*                     JUST THE AMOUNT CODE - SEE THE REASON CODE *
+000330*                     TABLE IN AMLTRAN.                          *
+000340*    2026-08-09  JDM  CARRY TRAN-MONEDA THROUGH TO CORE_BANK SO  *
+000350*                     THE BATCH PATH CONVERTS CURRENCY THE SAME  *
+000360*                     WAY THE REAL-TIME PATH DOES.               *
+000370*    2026-08-09  JDM  CHECKPOINT/RESTART SUPPORT AGAINST         *
+000380*                     AML-CKPT-FILE - SEE 1500-READ-CHECKPOINT,  *
+000390*                     1600-SKIP-PROCESSED AND                    *
+000400*                     5000-WRITE-CHECKPOINT.                     *
+000410*    2026-08-09  JDM  ADDED THE TRAN-STATUS-INVALID REPLACING    *
+000420*                     PAIR TO THE TXI-/TXO-/CB- COPIES OF        *
+000430*                     AMLTRAN, SAME AS WATCHLIST/VELOCITY,       *
+000440*                     SO REASON CODE "04" GETS A NAMED CONDITION *
+000450*                     UNDER EACH PREFIX INSTEAD OF LEAKING THE   *
+000460*                     BARE TRAN- NAME THROUGH UNREPLACED.        *
+000470*    2026-08-09  JDM  OPEN INPUT AML-TRANS-IN NOW CHECKS         *
+000480*                     WK-TRANS-IN-OK AND STOPS WITH A DISPLAYED  *
+000490*                     DIAGNOSTIC IF THE FILE CANNOT BE OPENED,   *
+000500*                     CONSISTENT WITH EVERY OTHER FILE OPEN IN   *
+000510*                     THIS PROGRAM.                              *
+000520*    2026-08-09  JDM  CHECKPOINT NOW WRITTEN AFTER EVERY TRANS-  *
+000530*                     ACTION INSTEAD OF EVERY WK-CKPT-INTERVAL - *
+000540*                     CORE_BANK IS NOT IDEMPOTENT (IT APPENDS TO *
+000550*                     AML-AUDIT-LOG AND ADDS INTO AML-VEL-FILE   *
+000560*                     ON EVERY CALL), SO A RESTART MUST NEVER    *
+000570*                     RECALL IT FOR A TRANSACTION THE PRIOR RUN  *
+000580*                     ALREADY COMPLETED.  DROPPED THE NOW-UNUSED *
+000590*                     WK-CKPT-INTERVAL/QUOTIENT/REMAINDER WORK   *
+000600*                     FIELDS ALONG WITH IT.                      *
+000610*    2026-08-09  JDM  REMOVED 9999-EXIT - DECLARED BUT NEVER     *
+000620*                     PERFORMED OR FALLEN INTO.                  *
+000640******************************************************************
+000650 IDENTIFICATION DIVISION.
+000660 PROGRAM-ID. AML_SWEEP.
+000670*
+000680 ENVIRONMENT DIVISION.
+000690 INPUT-OUTPUT SECTION.
+000700 FILE-CONTROL.
+000710*
+000720     SELECT AML-TRANS-IN ASSIGN TO "TRANSIN"
+000730         ORGANIZATION IS SEQUENTIAL
+000740         FILE STATUS IS WK-TRANS-IN-STATUS.
+000750*
+000760     SELECT AML-EXCEPT-OUT ASSIGN TO "EXCPOUT"
+000770         ORGANIZATION IS SEQUENTIAL
+000780         FILE STATUS IS WK-EXCEPT-OUT-STATUS.
+000790*
+000800*    CHECKPOINT/RESTART FILE - SEE 1500-READ-CHECKPOINT AND
+000810*    5000-WRITE-CHECKPOINT.
+000820*
+000830     SELECT AML-CKPT-FILE ASSIGN TO "AMLCKPT"
+000840         ORGANIZATION IS SEQUENTIAL
+000850         FILE STATUS IS WK-CKPT-STATUS.
+000860*
+000870 DATA DIVISION.
+000880 FILE SECTION.
+000890*
+000900 FD  AML-TRANS-IN.
+000910     COPY AMLTRAN
+000920         REPLACING ==TRAN-RECORD==       BY ==TXI-DATA==
+000930                   ==TRAN-ORIGEN==       BY ==TXI-ORIGEN==
+000940                   ==TRAN-DESTINO==      BY ==TXI-DESTINO==
+000950                   ==TRAN-MONTO==        BY ==TXI-MONTO==
+000960                   ==TRAN-STATUS-CLEAR==
+000970                       BY ==TXI-STATUS-CLEAR==
+000980                   ==TRAN-STATUS-AMOUNT==
+000990                       BY ==TXI-STATUS-AMOUNT==
+001000                   ==TRAN-STATUS-WATCHLIST==
+001010                       BY ==TXI-STATUS-WATCHLIST==
+001020                   ==TRAN-STATUS-VELOCITY==
+001030                       BY ==TXI-STATUS-VELOCITY==
+001040                   ==TRAN-STATUS-INVALID==
+001050                       BY ==TXI-STATUS-INVALID==
+001060                   ==TRAN-STATUS==       BY ==TXI-STATUS==
+001070                   ==TRAN-TIPO-PERSONAL==
+001080                       BY ==TXI-TIPO-PERSONAL==
+001090                   ==TRAN-TIPO-EMPRESARIAL==
+001100                       BY ==TXI-TIPO-EMPRESARIAL==
+001110                   ==TRAN-TIPO-CTA==     BY ==TXI-TIPO-CTA==
+001120                   ==TRAN-MONEDA==       BY ==TXI-MONEDA==.
+001130*
+001140 FD  AML-EXCEPT-OUT.
+001150     COPY AMLTRAN
+001160         REPLACING ==TRAN-RECORD==       BY ==TXO-DATA==
+001170                   ==TRAN-ORIGEN==       BY ==TXO-ORIGEN==
+001180                   ==TRAN-DESTINO==      BY ==TXO-DESTINO==
+001190                   ==TRAN-MONTO==        BY ==TXO-MONTO==
+001200                   ==TRAN-STATUS-CLEAR==
+001210                       BY ==TXO-STATUS-CLEAR==
+001220                   ==TRAN-STATUS-AMOUNT==
+001230                       BY ==TXO-STATUS-AMOUNT==
+001240                   ==TRAN-STATUS-WATCHLIST==
+001250                       BY ==TXO-STATUS-WATCHLIST==
+001260                   ==TRAN-STATUS-VELOCITY==
+001270                       BY ==TXO-STATUS-VELOCITY==
+001280                   ==TRAN-STATUS-INVALID==
+001290                       BY ==TXO-STATUS-INVALID==
+001300                   ==TRAN-STATUS==       BY ==TXO-STATUS==
+001310                   ==TRAN-TIPO-PERSONAL==
+001320                       BY ==TXO-TIPO-PERSONAL==
+001330                   ==TRAN-TIPO-EMPRESARIAL==
+001340                       BY ==TXO-TIPO-EMPRESARIAL==
+001350                   ==TRAN-TIPO-CTA==     BY ==TXO-TIPO-CTA==
+001360                   ==TRAN-MONEDA==       BY ==TXO-MONEDA==.
+001370*
+001380 FD  AML-CKPT-FILE.
+001390     COPY AMLCKPT.
+001400*
+001410 WORKING-STORAGE SECTION.
+001420*
+001430******************************************************************
+001440*    SWITCHES AND WORK FIELDS                                   *
+001450******************************************************************
+001460 77  WK-TRANS-IN-STATUS          PIC X(02)  VALUE "00".
+001470     88  WK-TRANS-IN-OK                  VALUE "00".
+001480 77  WK-EXCEPT-OUT-STATUS        PIC X(02)  VALUE "00".
+001485     88  WK-EXCEPT-OUT-NOT-FOUND          VALUE "35".
+001490*
+001500 77  WK-CKPT-STATUS              PIC X(02)  VALUE "00".
+001510     88  WK-CKPT-OK                      VALUE "00".
+001520     88  WK-CKPT-NOT-FOUND               VALUE "35".
+001530*
+001540 77  WK-EOF-SW                   PIC X(01)  VALUE "N".
+001550     88  WK-EOF                          VALUE "Y".
+001560*
+001570 77  WK-READ-COUNT               PIC 9(09) COMP-5 VALUE 0.
+001580 77  WK-EXCEPT-COUNT             PIC 9(09) COMP-5 VALUE 0.
+001590*
+001600******************************************************************
+001610*    CHECKPOINT/RESTART WORK FIELDS.  WK-SKIP-COUNT IS THE       *
+001620*    NUMBER OF ALREADY-PROCESSED TRANSACTIONS TO READ PAST ON A  *
+001630*    RESTART BEFORE SCREENING RESUMES.  A CHECKPOINT IS WRITTEN  *
+001640*    AFTER EVERY TRANSACTION - CORE_BANK IS NOT SAFE TO RECALL   *
+001650*    FOR A TRANSACTION ALREADY PROCESSED, SO A RESTART CAN ONLY  *
+001660*    SKIP PAST WORK THE CHECKPOINT CAN GUARANTEE IS DONE.        *
+001670******************************************************************
+001680 77  WK-SKIP-COUNT               PIC 9(09) COMP-5 VALUE 0.
+001690*
+001700******************************************************************
+001710*    CALL BLOCK PASSED TO CORE_BANK - SAME LAYOUT AS TXI-DATA/   *
+001720*    TXO-DATA, JUST UNDER A CB- PREFIX FOR THE CALL.             *
+001730******************************************************************
+001740     COPY AMLTRAN
+001750         REPLACING ==TRAN-RECORD==       BY ==CB-DATA==
+001760                   ==TRAN-ORIGEN==       BY ==CB-ORIGEN==
+001770                   ==TRAN-DESTINO==      BY ==CB-DESTINO==
+001780                   ==TRAN-MONTO==        BY ==CB-MONTO==
+001790                   ==TRAN-STATUS-CLEAR==
+001800                       BY ==CB-STATUS-CLEAR==
+001810                   ==TRAN-STATUS-AMOUNT==
+001820                       BY ==CB-STATUS-AMOUNT==
+001830                   ==TRAN-STATUS-WATCHLIST==
+001840                       BY ==CB-STATUS-WATCHLIST==
+001850                   ==TRAN-STATUS-VELOCITY==
+001860                       BY ==CB-STATUS-VELOCITY==
+001870                   ==TRAN-STATUS-INVALID==
+001880                       BY ==CB-STATUS-INVALID==
+001890                   ==TRAN-STATUS==       BY ==CB-STATUS==
+001900                   ==TRAN-TIPO-PERSONAL==
+001910                       BY ==CB-TIPO-PERSONAL==
+001920                   ==TRAN-TIPO-EMPRESARIAL==
+001930                       BY ==CB-TIPO-EMPRESARIAL==
+001940                   ==TRAN-TIPO-CTA==     BY ==CB-TIPO-CTA==
+001950                   ==TRAN-MONEDA==       BY ==CB-MONEDA==.
+001960*
+001970******************************************************************
+001980*                                                                *
+001990*    0000-MAINLINE                                               *
+002000*                                                                *
+002010******************************************************************
+002020 PROCEDURE DIVISION.
+002030*
+002040 0000-MAINLINE.
+002050*
+002060     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002070*
+002080     PERFORM 2000-READ-TRANS THRU 2000-EXIT.
+002090*
+002100     PERFORM 3000-PROCESS-TRANS THRU 3000-EXIT
+002110         UNTIL WK-EOF.
+002120*
+002130     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+002140*
+002150     GOBACK.
+002160*
+002170******************************************************************
+002180*    1000-INITIALIZE                                             *
+002190*                                                                *
+002200*    READS ANY EXISTING CHECKPOINT TO DECIDE WHETHER THIS IS A   *
+002210*    FRESH RUN OR A RESTART, OPENS THE FILES ACCORDINGLY, AND    *
+002220*    SKIPS PAST WHATEVER WAS ALREADY PROCESSED BEFORE THE        *
+002230*    MAINLINE STARTS READING TRANSACTIONS TO SCREEN.             *
+002240******************************************************************
+002250 1000-INITIALIZE.
+002260*
+002270     PERFORM 1500-READ-CHECKPOINT THRU 1500-EXIT.
+002280*
+002290     OPEN INPUT AML-TRANS-IN.
+002300     IF NOT WK-TRANS-IN-OK
+002310         DISPLAY "AML_SWEEP: AVISO - NO SE PUDO ABRIR TRANSIN, "
+002320                 "STATUS = " WK-TRANS-IN-STATUS
+002330         STOP RUN
+002340     END-IF.
+002350*
+002360     IF WK-SKIP-COUNT > 0
+002370         OPEN EXTEND AML-EXCEPT-OUT
+002380         IF WK-EXCEPT-OUT-NOT-FOUND
+002390             OPEN OUTPUT AML-EXCEPT-OUT
+002400         END-IF
+002410     ELSE
+002420         OPEN OUTPUT AML-EXCEPT-OUT
+002430     END-IF.
+002440*
+002450     PERFORM 1600-SKIP-PROCESSED THRU 1600-EXIT.
+002460*
+002470 1000-EXIT.
+002480     EXIT.
+002490*
+002500******************************************************************
+002510*                                                                *
+002520*    1500-READ-CHECKPOINT                                        *
+002530*                                                                *
+002540*    LOADS WK-SKIP-COUNT AND THE CARRIED-FORWARD COUNTERS FROM   *
+002550*    AML-CKPT-FILE.  NO CHECKPOINT FILE, OR ONE LEFT BY A RUN    *
+002560*    THAT FINISHED NORMALLY, MEANS THIS IS A FRESH RUN - NOTHING *
+002570*    TO SKIP.                                                    *
+002580******************************************************************
+002590 1500-READ-CHECKPOINT.
+002600*
+002610     MOVE 0 TO WK-SKIP-COUNT.
+002620     MOVE 0 TO WK-READ-COUNT.
+002630     MOVE 0 TO WK-EXCEPT-COUNT.
+002640*
+002650     OPEN INPUT AML-CKPT-FILE.
+002660     IF NOT WK-CKPT-OK AND NOT WK-CKPT-NOT-FOUND
+002662         DISPLAY "AML_SWEEP: AVISO - NO SE PUDO ABRIR AMLCKPT, "
+002664                 "STATUS = " WK-CKPT-STATUS
+002666     END-IF.
+002668*
+002670     IF NOT WK-CKPT-OK
+002680         GO TO 1500-EXIT
+002685     END-IF.
+002690*
+002700     READ AML-CKPT-FILE
+002710         AT END
+002720             CLOSE AML-CKPT-FILE
+002730             GO TO 1500-EXIT
+002740     END-READ.
+002750*
+002760     IF CKPT-IN-PROGRESS
+002770         MOVE CKPT-READ-COUNT   TO WK-SKIP-COUNT
+002780         MOVE CKPT-READ-COUNT   TO WK-READ-COUNT
+002790         MOVE CKPT-EXCEPT-COUNT TO WK-EXCEPT-COUNT
+002800         DISPLAY "AML_SWEEP: RESTARTING - SKIPPING "
+002810                 WK-SKIP-COUNT " ALREADY-PROCESSED RECORDS."
+002820     END-IF.
+002830*
+002840     CLOSE AML-CKPT-FILE.
+002850*
+002860 1500-EXIT.
+002870     EXIT.
+002880*
+002890******************************************************************
+002900*                                                                *
+002910*    1600-SKIP-PROCESSED                                         *
+002920*                                                                *
+002930*    READS AND DISCARDS WK-SKIP-COUNT TRANSACTIONS THAT WERE     *
+002940*    ALREADY SCREENED BEFORE THE PRIOR RUN STOPPED, SO THE FIRST *
+002950*    RECORD THE MAINLINE LOOP SEES IS THE FIRST UNPROCESSED ONE. *
+002960******************************************************************
+002970 1600-SKIP-PROCESSED.
+002980*
+002990     IF WK-SKIP-COUNT > 0
+003000         PERFORM 1610-SKIP-ONE THRU 1610-EXIT
+003010             WK-SKIP-COUNT TIMES
+003020     END-IF.
+003030*
+003040 1600-EXIT.
+003050     EXIT.
+003060*
+003070 1610-SKIP-ONE.
+003080*
+003082     IF WK-EOF
+003084         GO TO 1610-EXIT
+003086     END-IF.
+003088*
+003090     READ AML-TRANS-IN
+003100         AT END
+003110             SET WK-EOF TO TRUE
+003120     END-READ.
+003130*
+003140 1610-EXIT.
+003150     EXIT.
+003160*
+003170******************************************************************
+003180*    2000-READ-TRANS                                             *
+003190******************************************************************
+003200 2000-READ-TRANS.
+003210*
+003212     IF WK-EOF
+003214         GO TO 2000-EXIT
+003216     END-IF.
+003218*
+003220     READ AML-TRANS-IN
+003230         AT END
+003240             SET WK-EOF TO TRUE
+003250     END-READ.
+003260*
+003270 2000-EXIT.
+003280     EXIT.
+003290*
+003300******************************************************************
+003310*                                                                *
+003320*    3000-PROCESS-TRANS                                          *
+003330*                                                                *
+003340*    SCREENS ONE TRANSACTION THROUGH CORE_BANK AND WRITES IT TO  *
+003350*    AML-EXCEPT-OUT WHEN IT COMES BACK FLAGGED WITH ANY REASON   *
+003360*    CODE OTHER THAN CLEAR - NOT JUST AN OVER-THRESHOLD AMOUNT - *
+003370*    SO A WATCHLIST HIT OR A VELOCITY FLAG IS SWEPT UP TOO.      *
+003380*                                                                *
+003390******************************************************************
+003400 3000-PROCESS-TRANS.
+003410*
+003420     MOVE TXI-ORIGEN   TO CB-ORIGEN.
+003430     MOVE TXI-DESTINO  TO CB-DESTINO.
+003440     MOVE TXI-MONTO    TO CB-MONTO.
+003450     MOVE TXI-MONEDA   TO CB-MONEDA.
+003460     MOVE TXI-TIPO-CTA TO CB-TIPO-CTA.
+003470*
+003480     CALL "CORE_BANK" USING CB-DATA.
+003490*
+003500     ADD 1 TO WK-READ-COUNT.
+003510*
+003520     IF NOT CB-STATUS-CLEAR
+003530         MOVE CB-ORIGEN    TO TXO-ORIGEN
+003540         MOVE CB-DESTINO   TO TXO-DESTINO
+003550         MOVE CB-MONTO     TO TXO-MONTO
+003560         MOVE CB-MONEDA    TO TXO-MONEDA
+003570         MOVE CB-TIPO-CTA  TO TXO-TIPO-CTA
+003580         MOVE CB-STATUS    TO TXO-STATUS
+003590         WRITE TXO-DATA
+003600         ADD 1 TO WK-EXCEPT-COUNT
+003610     END-IF.
+003620*
+003630     PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT.
+003640*
+003650     PERFORM 2000-READ-TRANS THRU 2000-EXIT.
+003660*
+003670 3000-EXIT.
+003680     EXIT.
+003690*
+003700******************************************************************
+003710*    5000-WRITE-CHECKPOINT                                       *
+003720*                                                                *
+003730*    REWRITES AML-CKPT-FILE WITH THE CURRENT READ/EXCEPT COUNTS  *
+003740*    AND MARKS THE RUN IN-PROGRESS, SO A RESTART AFTER AN ABEND  *
+003750*    OR OPERATOR CANCEL SKIPS PAST WORK ALREADY DONE.            *
+003760******************************************************************
+003770 5000-WRITE-CHECKPOINT.
+003780*
+003790     MOVE WK-READ-COUNT   TO CKPT-READ-COUNT.
+003800     MOVE WK-EXCEPT-COUNT TO CKPT-EXCEPT-COUNT.
+003810     SET CKPT-IN-PROGRESS TO TRUE.
+003820*
+003830     OPEN OUTPUT AML-CKPT-FILE.
+003832     IF NOT WK-CKPT-OK
+003834         DISPLAY "AML_SWEEP: AVISO - NO SE PUDO ABRIR AMLCKPT "
+003836                 "PARA CHECKPOINT, STATUS = " WK-CKPT-STATUS
+003838         GO TO 5000-EXIT
+003840     END-IF.
+003842*
+003844     WRITE CKPT-RECORD.
+003850     CLOSE AML-CKPT-FILE.
+003860*
+003870 5000-EXIT.
+003880     EXIT.
+003890*
+003900******************************************************************
+003910*    8000-TERMINATE                                              *
+003920******************************************************************
+003930 8000-TERMINATE.
+003940*
+003950     CLOSE AML-TRANS-IN.
+003960     CLOSE AML-EXCEPT-OUT.
+003970*
+003980     MOVE WK-READ-COUNT   TO CKPT-READ-COUNT.
+003990     MOVE WK-EXCEPT-COUNT TO CKPT-EXCEPT-COUNT.
+004000     SET CKPT-COMPLETE TO TRUE.
+004010*
+004020     OPEN OUTPUT AML-CKPT-FILE.
+004022     IF NOT WK-CKPT-OK
+004024         DISPLAY "AML_SWEEP: AVISO - NO SE PUDO ABRIR AMLCKPT "
+004026                 "PARA CHECKPOINT, STATUS = " WK-CKPT-STATUS
+004028     ELSE
+004030         WRITE CKPT-RECORD
+004040         CLOSE AML-CKPT-FILE
+004042     END-IF.
+004050*
+004060     DISPLAY "AML_SWEEP: TRANSACTIONS READ    = " WK-READ-COUNT.
+004070     DISPLAY "AML_SWEEP: EXCEPTIONS WRITTEN    = "
+004080             WK-EXCEPT-COUNT.
+004090*
+004100 8000-EXIT.
+004110     EXIT.
