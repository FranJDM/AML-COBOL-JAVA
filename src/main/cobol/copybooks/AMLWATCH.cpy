@@ -0,0 +1,15 @@
+000100******************************************************************
+000110*                                                                *
+000120*    AMLWATCH  --  AML DESTINATION WATCHLIST RECORD LAYOUT       *
+000130*                                                                *
+000140*    ONE RECORD PER SANCTIONED/WATCHLISTED ACCOUNT NUMBER.       *
+000150*    MAINTAINED BY COMPLIANCE AND CHECKED BY CORE_BANK AGAINST   *
+000160*    LS-DESTINO BEFORE THE AMOUNT CHECK RUNS, SO A TRANSFER TO   *
+000170*    A BLOCKED ACCOUNT IS CAUGHT REGARDLESS OF HOW SMALL IT IS.  *
+000180*                                                                *
+000190*    MOD-HISTORY.                                                *
+000200*    2026-08-09  JDM  ORIGINAL.                                  *
+000210******************************************************************
+000220 01  WATCH-RECORD.
+000230     05  WATCH-DESTINO           PIC 9(18).
+000240     05  WATCH-DESCRIPTION       PIC X(30).
