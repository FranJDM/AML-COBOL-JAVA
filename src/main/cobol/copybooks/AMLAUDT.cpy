@@ -0,0 +1,41 @@
+000100******************************************************************
+000110*                                                                *
+000120*    AMLAUDT  --  AML AUDIT LOG RECORD LAYOUT                    *
+000130*                                                                *
+000140*    ONE RECORD PER CORE_BANK SCREENING DECISION.  APPENDED TO   *
+000150*    BY CORE_BANK SO EVERY DECISION, CLEAR OR FLAGGED, HAS A     *
+000160*    DURABLE, EXAMINER-PRODUCIBLE RECORD - NOT JUST A SYSOUT     *
+000170*    DISPLAY LINE.  FIELDS ARE DISPLAY/EDITED, NOT BINARY, SO    *
+000180*    THE LOG CAN BE LISTED OR REPORTED ON DIRECTLY.              *
+000190*                                                                *
+000200*    MOD-HISTORY.                                                *
+000210*    2026-08-09  JDM  ORIGINAL.                                  *
+000220*    2026-08-09  JDM  ADDED AUDT-MONEDA - THE LOG RECORDS THE    *
+000230*                     ORIGINATING CURRENCY ALONGSIDE THE         *
+000240*                     ORIGINATING-CURRENCY AMOUNT.               *
+000250*    2026-08-09  JDM  ADDED 88-LEVELS UNDER AUDT-STATUS, SAME    *
+000260*                     REASON CODE TABLE AS AMLTRAN, SO AML_RPT   *
+000270*                     CAN ROUTE ON THEM LIKE EVERY OTHER CALLER. *
+000280*    2026-08-09  JDM  ADDED AUDT-MONTO-RPT - AUDT-MONTO REMAINS  *
+000290*                     THE ORIGINATING-CURRENCY AMOUNT FOR AN     *
+000300*                     EXAMINER READING THE LOG, BUT A COMPLIANCE *
+000310*                     REPORT SUMMING ACROSS RECORDS NEEDS THE    *
+000320*                    REPORTING-CURRENCY EQUIVALENT (SET BY      *
+000330*                    4000-CONVERT-CURRENCY IN CORE.CBL) SO IT   *
+000340*                    IS NOT MIXING CURRENCIES IN ONE TOTAL.     *
+000350******************************************************************
+000360 01  AUDT-RECORD.
+000370     05  AUDT-TIMESTAMP.
+000380         10  AUDT-DATE           PIC 9(08).
+000390         10  AUDT-TIME           PIC 9(08).
+000400     05  AUDT-ORIGEN             PIC 9(18).
+000410     05  AUDT-DESTINO            PIC 9(18).
+000420     05  AUDT-MONTO              PIC S9(13)V99.
+000430     05  AUDT-STATUS             PIC X(02).
+000440         88  AUDT-STATUS-CLEAR           VALUE "00".
+000450         88  AUDT-STATUS-AMOUNT          VALUE "01".
+000460         88  AUDT-STATUS-WATCHLIST       VALUE "02".
+000470         88  AUDT-STATUS-VELOCITY        VALUE "03".
+000480         88  AUDT-STATUS-INVALID         VALUE "04".
+000490     05  AUDT-MONEDA             PIC X(03).
+000500     05  AUDT-MONTO-RPT          PIC S9(13)V99.
