@@ -0,0 +1,19 @@
+000100******************************************************************
+000110*                                                                *
+000120*    AMLVEL  --  AML DAILY VELOCITY RECORD LAYOUT                *
+000130*                                                                *
+000140*    ONE RECORD PER ORIGIN ACCOUNT PER DAY, HOLDING THE RUNNING  *
+000150*    TOTAL OF EVERYTHING SCREENED FOR THAT ORIGEN SO FAR TODAY.  *
+000160*    LETS CORE_BANK CATCH STRUCTURING - SEVERAL TRANSFERS EACH   *
+000170*    UNDER THE THRESHOLD THAT ADD UP TO SOMETHING OVER IT.       *
+000180*    KEYED BY VEL-KEY (ORIGEN + FECHA) SO THE TOTAL RESETS       *
+000190*    NATURALLY EACH DAY WITHOUT A SEPARATE PURGE STEP.           *
+000200*                                                                *
+000210*    MOD-HISTORY.                                                *
+000220*    2026-08-09  JDM  ORIGINAL.                                  *
+000230******************************************************************
+000240 01  VEL-RECORD.
+000250     05  VEL-KEY.
+000260         10  VEL-ORIGEN          PIC 9(18).
+000270         10  VEL-FECHA           PIC 9(08).
+000280     05  VEL-TOTAL               PIC S9(13)V99 COMP-3.
