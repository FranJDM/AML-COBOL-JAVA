@@ -0,0 +1,56 @@
+000100******************************************************************
+000110*                                                                *
+000120*    AMLTRAN  --  AML TRANSACTION / SCREENING RECORD LAYOUT      *
+000130*                                                                *
+000140*    SHARED BY CORE_BANK, AML_SWEEP AND AML_RPT SO THE FIELDS    *
+000150*    PASSED ON THE LINKAGE SECTION, THE BATCH TRANSACTION/       *
+000160*    EXCEPTION FILES AND THE AUDIT LOG ALL AGREE ON ONE LAYOUT.  *
+000170*                                                                *
+000180*    COPY THIS MEMBER WITH REPLACING ==TRAN-== BY ==xxx-== TO    *
+000190*    GIVE THE GROUP A PREFIX THAT FITS THE COPYING PROGRAM.      *
+000200*                                                                *
+000210*    LS-STATUS / TRAN-STATUS REASON CODES (SEE ALSO CORE.CBL):   *
+000220*        "00"  CLEAR - NO EXCEPTION RAISED                      *
+000230*        "01"  AMOUNT OVER THE PER-ACCOUNT-TYPE THRESHOLD        *
+000240*        "02"  LS-DESTINO HIT ON THE SANCTIONS/WATCHLIST FILE    *
+000250*              (SEE 3000-SCREEN-WATCHLIST IN CORE.CBL)           *
+000260*        "03"  CUMULATIVE SAME-DAY TOTAL OVER THRESHOLD          *
+000270*              (VELOCITY / STRUCTURING - SEE 7000-CHECK-VELOCITY *
+000280*              IN CORE.CBL)                                      *
+000290*        "04"  MALFORMED INPUT - ZERO ORIGEN/DESTINO OR A        *
+000300*              NON-POSITIVE MONTO (SEE 2000-VALIDATE-INPUT IN    *
+000310*              CORE.CBL).  NO FURTHER SCREENING IS PERFORMED.    *
+000320*                                                                *
+000330*    MOD-HISTORY.                                                *
+000340*    2026-08-09  JDM  ORIGINAL - ORIGEN/DESTINO/MONTO/STATUS.    *
+000350*    2026-08-09  JDM  ADDED REASON CODE "03" FOR THE SAME-DAY    *
+000360*                     VELOCITY/STRUCTURING CHECK.                *
+000370*    2026-08-09  JDM  ADDED REASON CODE "02" FOR A DESTINATION   *
+000380*                     WATCHLIST HIT.                             *
+000390*    2026-08-09  JDM  FORMALIZED THE ABOVE AS THE ONE REASON     *
+000400*                     CODE TABLE FOR ALL CALLERS (CORE_BANK,     *
+000410*                     AML_SWEEP, AML_RPT) TO ROUTE ON, INSTEAD   *
+000420*                     OF TREATING "00"/"01" AS THE ONLY VALUES.  *
+000430*    2026-08-09  JDM  ADDED TRAN-MONEDA.  AMOUNTS ARRIVE IN THE  *
+000440*                     ORIGINATING CURRENCY; CORE_BANK CONVERTS   *
+000450*                     TO THE REPORTING CURRENCY BEFORE COMPARING *
+000460*                     AGAINST THE THRESHOLD (SEE                 *
+000470*                     4000-CONVERT-CURRENCY IN CORE.CBL).        *
+000480*    2026-08-09  JDM  ADDED REASON CODE "04" FOR MALFORMED       *
+000490*                     INPUT (SEE 2000-VALIDATE-INPUT IN          *
+000500*                     CORE.CBL).                                 *
+000510******************************************************************
+000520 01  TRAN-RECORD.
+000530     05  TRAN-ORIGEN             PIC 9(18)  COMP-5.
+000540     05  TRAN-DESTINO            PIC 9(18)  COMP-5.
+000550     05  TRAN-MONTO              USAGE COMP-2.
+000560     05  TRAN-STATUS             PIC X(02).
+000570         88  TRAN-STATUS-CLEAR           VALUE "00".
+000580         88  TRAN-STATUS-AMOUNT          VALUE "01".
+000590         88  TRAN-STATUS-WATCHLIST       VALUE "02".
+000600         88  TRAN-STATUS-VELOCITY        VALUE "03".
+000610         88  TRAN-STATUS-INVALID         VALUE "04".
+000620     05  TRAN-TIPO-CTA           PIC X(01).
+000630         88  TRAN-TIPO-PERSONAL          VALUE "P".
+000640         88  TRAN-TIPO-EMPRESARIAL       VALUE "E".
+000650     05  TRAN-MONEDA             PIC X(03).
