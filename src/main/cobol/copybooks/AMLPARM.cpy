@@ -0,0 +1,17 @@
+000100******************************************************************
+000110*                                                                *
+000120*    AMLPARM  --  AML THRESHOLD PARAMETER RECORD LAYOUT          *
+000130*                                                                *
+000140*    ONE RECORD PER ACCOUNT TYPE.  MAINTAINED BY COMPLIANCE AND  *
+000150*    READ BY CORE_BANK SO THE SCREENING CUTOFF CAN BE TUNED PER  *
+000160*    SEGMENT WITHOUT A SOURCE CHANGE.  FILE IS A SMALL INDEXED   *
+000170*    LOOKUP KEYED BY PARM-TIPO-CTA (SEE AMLPARM-FILE SELECT).    *
+000180*                                                                *
+000190*    MOD-HISTORY.                                                *
+000200*    2026-08-09  JDM  ORIGINAL.                                  *
+000210******************************************************************
+000220 01  PARM-RECORD.
+000230     05  PARM-TIPO-CTA           PIC X(01).
+000240         88  PARM-TIPO-PERSONAL          VALUE "P".
+000250         88  PARM-TIPO-EMPRESARIAL       VALUE "E".
+000260     05  PARM-THRESHOLD          PIC S9(11)V99 COMP-3.
