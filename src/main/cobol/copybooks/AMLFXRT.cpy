@@ -0,0 +1,17 @@
+000100******************************************************************
+000110*                                                                *
+000120*    AMLFXRT  --  AML DAILY FOREIGN EXCHANGE RATE RECORD LAYOUT  *
+000130*                                                                *
+000140*    ONE RECORD PER NON-REPORTING CURRENCY CODE, MAINTAINED BY   *
+000150*    TREASURY/COMPLIANCE AND REFRESHED EACH DAY.  FXRT-RATE IS   *
+000160*    THE NUMBER OF UNITS OF THE REPORTING CURRENCY (SEE          *
+000170*    WK-REPORT-MONEDA IN CORE.CBL) EQUAL TO ONE UNIT OF          *
+000180*    FXRT-MONEDA, SO THE REPORTING-CURRENCY EQUIVALENT OF AN     *
+000190*    AMOUNT IS THAT AMOUNT TIMES FXRT-RATE.                      *
+000200*                                                                *
+000210*    MOD-HISTORY.                                                *
+000220*    2026-08-09  JDM  ORIGINAL.                                  *
+000230******************************************************************
+000240 01  FXRT-RECORD.
+000250     05  FXRT-MONEDA             PIC X(03).
+000260     05  FXRT-RATE               PIC S9(07)V9(06) COMP-3.
