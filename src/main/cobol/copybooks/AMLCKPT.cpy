@@ -0,0 +1,24 @@
+000100******************************************************************
+000110*                                                                *
+000120*    AMLCKPT  --  AML_SWEEP CHECKPOINT/RESTART RECORD LAYOUT     *
+000130*                                                                *
+000140*    ONE RECORD, REWRITTEN AFTER EVERY TRANSACTION BY AML_SWEEP  *
+000150*    WHILE THE OVERNIGHT SWEEP RUNS, SO A RESTART CAN SKIP PAST  *
+000160*    TRANSACTIONS ALREADY PROCESSED INSTEAD OF RE-SCREENING A    *
+000170*    WHOLE DAY'S FILE FROM THE TOP.                              *
+000180*                                                                *
+000190*    CKPT-STATUS-FLAG "C" MEANS THE LAST RUN FINISHED NORMALLY - *
+000200*    THE NEXT RUN STARTS FROM THE TOP OF A NEW TRANSACTION FILE. *
+000210*    "R" MEANS THE LAST RUN WAS STILL IN PROGRESS WHEN THE       *
+000220*    CHECKPOINT WAS WRITTEN - THE NEXT RUN RESTARTS BY SKIPPING  *
+000230*    CKPT-READ-COUNT RECORDS BEFORE RESUMING SCREENING.          *
+000240*                                                                *
+000250*    MOD-HISTORY.                                                *
+000260*    2026-08-09  JDM  ORIGINAL.                                  *
+000270******************************************************************
+000280 01  CKPT-RECORD.
+000290     05  CKPT-READ-COUNT         PIC 9(09).
+000300     05  CKPT-EXCEPT-COUNT       PIC 9(09).
+000310     05  CKPT-STATUS-FLAG        PIC X(01).
+000320         88  CKPT-COMPLETE               VALUE "C".
+000330         88  CKPT-IN-PROGRESS            VALUE "R".
